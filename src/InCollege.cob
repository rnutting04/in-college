@@ -9,10 +9,12 @@
            SELECT OutputFile ASSIGN TO "InCollege-Output.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
-           *> Sequential file to store Users data
+           *> Indexed file to store Users data, keyed on username so
+           *> enrollment scales past any one in-memory table size
            SELECT UsersFile ASSIGN TO "InCollege-Users.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS UR-Username
                FILE STATUS IS WS-Users-Status.
 
            SELECT ProfilesFile ASSIGN TO "InCollege-Profiles.txt"
@@ -40,6 +42,16 @@
                ACCESS IS SEQUENTIAL
                FILE STATUS IS WS-Applications-Status.
 
+           SELECT ResumeFile ASSIGN TO "InCollege-Resume.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-Resume-Status.
+
+           SELECT ReportFile ASSIGN TO "InCollege-DailyReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-Report-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  InputFile.
@@ -51,6 +63,9 @@
        01  UserRecord.
            05  UR-Username             PIC X(20).
            05  UR-Password             PIC X(12).
+           05  UR-Failed-Count         PIC 9(2).
+           05  UR-Locked               PIC X.
+           05  UR-Last-Login           PIC X(14).
 
        FD  ProfilesFile.
        01  ProfileRecord.
@@ -91,14 +106,32 @@
            05 JR-Emp-Name              PIC X(30).
            05 JR-Location              PIC X(30).
            05 JR-Salary                PIC X(30).
+           05 JR-Poster-User           PIC X(20).
 
        FD  ApplicationsFile.
        01  ApplicationRecord.
            05 AR-Username              PIC X(20).
            05 AR-JobID                 PIC 9(3).
 
+       FD  ResumeFile.
+       01  ResumeRecord.
+           05 RR-Username               PIC X(20).
+           05 RR-Text                   PIC X(180).
+
+       FD  ReportFile.
+       01  ReportRecord                PIC X(200).
+
        WORKING-STORAGE SECTION.
 
+       *> --- Capacity constants (used to size the in-memory tables
+       *> that back the sequential/indexed data files below)
+       78 MAX-ACCOUNTS        VALUE 500.
+       78 MAX-CONN-SLOTS      VALUE 5000.
+       78 MAX-LOGIN-ATTEMPTS  VALUE 3.
+       78 MAX-JOBS            VALUE 50.
+       78 MAX-APPLICATIONS    VALUE 500.
+       78 MAX-RESUME-LINES    VALUE 9500.
+
        *> --- File status
        01 WS-Users-Status     PIC XX VALUE "00".
        01 WS-Profiles-Status  PIC XX VALUE "00".
@@ -111,15 +144,19 @@
        01 WS-EOF-Flag-Input            PIC X VALUE "N".
            88 EOF-Input                VALUE "Y".
 
-       01 WS-Number-Users              PIC 9 VALUE 0.
+       01 WS-Number-Users              PIC 9(3) VALUE 0.
 
        01 WS-User-Table.
-           05 WS-User OCCURS 5 TIMES.
+           05 WS-User OCCURS MAX-ACCOUNTS TIMES.
               10 WS-Username           PIC X(20).
               10 WS-Password           PIC X(12).
+              10 WS-Failed-Count       PIC 9(2) VALUE 0.
+              10 WS-Locked             PIC X VALUE "N".
+                 88 User-Locked        VALUE "Y".
+              10 WS-Last-Login         PIC X(14) VALUE SPACES.
 
        01 WS-Line                      PIC X(200).
-       01 COUNTER                      PIC 9(2) VALUE 0.
+       01 COUNTER                      PIC 9(4) VALUE 0.
        01 Input-Username               PIC X(20).
        01 Input-Password               PIC X(12).
        01 WS-Logged-In                 PIC X VALUE "N".
@@ -139,9 +176,9 @@
        01 WS-Current-Username          PIC X(20).
 
        *> Profiles
-       01 WS-Number-Profiles           PIC 9 VALUE 0.
+       01 WS-Number-Profiles           PIC 9(3) VALUE 0.
        01 WS-Profile-Table.
-           05 WS-Profile OCCURS 5 TIMES.
+           05 WS-Profile OCCURS MAX-ACCOUNTS TIMES.
               10 PF-Username           PIC X(20).
               10 PF-FirstName          PIC X(20).
               10 PF-LastName           PIC X(20).
@@ -161,7 +198,7 @@
                  15 PF-Edu-University  PIC X(40).
                  15 PF-Edu-Years       PIC X(15).
 
-       01 WS-Found-Index               PIC 9 VALUE 0.
+       01 WS-Found-Index               PIC 9(3) VALUE 0.
        01 WS-Year-OK                   PIC X VALUE "N".
            88 Year-OK                  VALUE "Y".
        01 WS-ZeroLine                  PIC X(100) VALUE SPACES.
@@ -176,13 +213,22 @@
 
 
        01 WS-Search-FullName   PIC X(50).
-       01 WS-Display-Index     PIC 9 VALUE 0.
+       01 WS-Display-Index     PIC 9(3) VALUE 0.
        01 WS-FullName-Build    PIC X(50).
 
+       *> Partial/case-insensitive name search ("Find someone you know")
+       01 WS-Search-Upper      PIC X(50).
+       01 WS-Haystack-Upper    PIC X(50).
+       01 WS-Match-Count       PIC 9(3) VALUE 0.
+       01 WS-Hit-Count         PIC 9(3) VALUE 0.
+       01 WS-Hit-Table.
+           05 WS-Hit-Index OCCURS MAX-ACCOUNTS TIMES PIC 9(3).
+       01 WS-Hit-Choice        PIC 9(3) VALUE 0.
+
        *> Connections
-       01 WS-Number-Connections        PIC 99 VALUE 0.
+       01 WS-Number-Connections        PIC 9(4) VALUE 0.
        01 WS-Connection-Table.
-           05 WS-Connection OCCURS 20 TIMES.
+           05 WS-Connection OCCURS MAX-CONN-SLOTS TIMES.
               10 CN-From-Username      PIC X(20).
               10 CN-To-Username        PIC X(20).
               10 CN-Status             PIC X(10).
@@ -194,24 +240,24 @@
            88 Has-Pending              VALUE "Y".
 
        *> For established connections
-       01 WS-Number-Active-Conns       PIC 99 VALUE 0.
+       01 WS-Number-Active-Conns       PIC 9(4) VALUE 0.
        01 WS-Active-Conn-Table.
-           05 WS-Active-Conn OCCURS 20 TIMES.
+           05 WS-Active-Conn OCCURS MAX-CONN-SLOTS TIMES.
               10 AC-User1              PIC X(20).
               10 AC-User2              PIC X(20).
 
        *> Temporary table for processing connection request deletions
-       01 WS-Temp-Number-Connections   PIC 99 VALUE 0.
+       01 WS-Temp-Number-Connections   PIC 9(4) VALUE 0.
        01 WS-Temp-Connection-Table.
-           05 WS-Temp-Connection OCCURS 20 TIMES.
+           05 WS-Temp-Connection OCCURS MAX-CONN-SLOTS TIMES.
               10 Temp-CN-From-Username PIC X(20).
               10 Temp-CN-To-Username   PIC X(20).
               10 Temp-CN-Status        PIC X(10).
 
        *> Jobs
-       01 WS-Number-Jobs           PIC 9 VALUE 0.
+       01 WS-Number-Jobs           PIC 9(2) VALUE 0.
        01 WS-Job-Table.
-           05 WS-Job OCCURS 50 TIMES.
+           05 WS-Job OCCURS MAX-JOBS TIMES.
                10 JB-ID            PIC 9(3).
                10 JB-Title         PIC X(30).
                10 JB-Desc          PIC X(200).
@@ -221,15 +267,58 @@
 
        01 WS-Max-Job-ID              PIC 9(3) VALUE 0.
 
+       *> Keyword/location/salary filtering for BROWSE-JOBS -- one filter
+       *> string is matched, case-insensitively, as a substring against
+       *> JB-Title/JB-Desc/JB-Location/JB-Salary combined
+       01 WS-Job-Filter              PIC X(50) VALUE SPACES.
+       01 WS-Job-Filter-Upper        PIC X(50).
+       01 WS-Job-Haystack-Build      PIC X(300).
+       01 WS-Job-Haystack-Upper      PIC X(300).
+       01 WS-Job-Filter-Count        PIC 9(2) VALUE 0.
+       01 WS-Job-Filter-Table.
+           05 WS-Job-Filter-Index    OCCURS MAX-JOBS TIMES PIC 9(2).
+
        *> Application storage
 
        01 WS-Applications-Status       PIC XX VALUE "00".
+       01 WS-Resume-Status             PIC XX VALUE "00".
+       01 WS-Report-Status             PIC XX VALUE "00".
+
+       *> Resume storage -- every saved student's resume lives in this
+       *> one file/table, keyed by username, same as Profiles/Connections/
+       *> Jobs/Applications below. Rebuilding one student's resume must
+       *> not disturb anyone else's, so BUILD-RESUME loads this table,
+       *> drops only the caller's old lines, appends the new ones, and
+       *> saves the whole table back out.
+       01 WS-Number-Resume-Lines       PIC 9(5) VALUE 0.
+       01 WS-Resume-Compact-Idx        PIC 9(5) VALUE 0.
+       01 WS-Resume-Lines-Loaded       PIC X VALUE "N".
+          88 Resume-Lines-Loaded       VALUE "Y".
+       01 WS-Resume-Line-Table.
+           05 WS-Resume-Line OCCURS MAX-RESUME-LINES TIMES.
+              10 RL-Username           PIC X(20).
+              10 RL-Text               PIC X(180).
+
+       *> End-of-day operations report
+       01 WS-Rpt-Users-At-Start        PIC 9(3) VALUE 0.
+       01 WS-Rpt-New-Users             PIC 9(3) VALUE 0.
+       01 WS-Rpt-Complete-Profiles     PIC 9(4) VALUE 0.
+       01 WS-Rpt-Partial-Profiles      PIC 9(4) VALUE 0.
+       01 WS-Rpt-App-Count             PIC 9(3) VALUE 0.
+       01 WS-Rpt-Emp-Count             PIC 9(2) VALUE 0.
+       01 WS-Rpt-Emp-Idx               PIC 9(2) VALUE 0.
+       01 WS-Rpt-Emp-Found             PIC X VALUE "N".
+           88 Rpt-Emp-Found            VALUE "Y".
+       01 WS-Rpt-Emp-Table.
+           05 WS-Rpt-Emp OCCURS MAX-JOBS TIMES.
+              10 WS-Rpt-Emp-Name       PIC X(30).
+              10 WS-Rpt-Emp-Postings   PIC 9(3) VALUE 0.
        01 WS-Number-Applications       PIC 9(4) VALUE 0.
        01 WS-Applications-Loaded       PIC X VALUE "N".
           88 Apps-Loaded               VALUE "Y".
 
        01 WS-Application-Table.
-           05 WS-Application OCCURS 500 TIMES.
+           05 WS-Application OCCURS MAX-APPLICATIONS TIMES.
                10 AP-Username         PIC X(20).
                10 AP-JobID            PIC 9(3).
 
@@ -237,6 +326,7 @@
        01 WS-Selected-Job-ID           PIC 9(3) VALUE 0.
 
        01 WS-Tmp-Num                   PIC 9(3) VALUE 0.
+       01 WS-Profile-Search-Idx        PIC 9(3) VALUE 0.
        01 WS-My-App-Count         PIC 9(4) VALUE 0.
        01 WS-Idx-3dig               PIC Z(3).
        01 WS-JobID-3dig             PIC Z(3).
@@ -245,7 +335,7 @@
           88 App-Applied        VALUE "Y".
           88 App-Not-Applied            VALUE "N".
 
-       01 JB-Poster OCCURS 500 TIMES.
+       01 JB-Poster OCCURS MAX-JOBS TIMES.
           05 JB-Poster-User          PIC X(20).
 
        *> menu strings for job menu
@@ -263,11 +353,13 @@
            OPEN OUTPUT OutputFile
 
            PERFORM LOAD-USERS
+           MOVE WS-Number-Users TO WS-Rpt-Users-At-Start
            PERFORM LOAD-PROFILES
            PERFORM LOAD-CONNECTIONS
            PERFORM LOAD-ACTIVE-CONNS
            PERFORM LOAD-JOBS
            PERFORM LOAD-APPLICATIONS
+           PERFORM LOAD-RESUME-LINES
 
            PERFORM UNTIL EOF-Input
                PERFORM MAIN-MENU
@@ -279,6 +371,7 @@
            PERFORM SAVE-ACTIVE-CONNS
            PERFORM SAVE-JOBS
            PERFORM SAVE-APPLICATIONS
+           PERFORM SAVE-RESUME-LINES
 
            CLOSE InputFile
            CLOSE OutputFile
@@ -292,16 +385,35 @@
                    OPEN OUTPUT UsersFile
                    CLOSE UsersFile
                    OPEN INPUT UsersFile
+               ELSE
+                   IF WS-Users-Status NOT = "00"
+                       *> Anything other than "file not found" is not a
+                       *> condition SAVE-USERS should be allowed to paper
+                       *> over later by writing a fresh, empty indexed
+                       *> file on top of it -- most likely cause is a
+                       *> pre-existing InCollege-Users.txt still in the
+                       *> old flat-text layout, which needs a one-time
+                       *> conversion to the indexed format before this
+                       *> program can read it
+                       DISPLAY "FATAL: cannot open InCollege-Users.txt (status "
+                           WS-Users-Status
+                           "). Convert it to the indexed format this "
+                           "program expects before rerunning."
+                       STOP RUN
+                   END-IF
                END-IF
                *> Initialize count to 0
                MOVE 0 TO WS-Number-Users
-               PERFORM UNTIL WS-Number-Users = 5 OR EOF
-                   READ UsersFile INTO UserRecord
+               PERFORM UNTIL WS-Number-Users = MAX-ACCOUNTS OR EOF
+                   READ UsersFile NEXT INTO UserRecord
                        AT END SET EOF TO TRUE
                        NOT AT END
                            ADD 1 TO WS-Number-Users
-                           MOVE UR-Username TO WS-Username(WS-Number-Users)
-                           MOVE UR-Password TO WS-Password(WS-Number-Users)
+                           MOVE UR-Username     TO WS-Username(WS-Number-Users)
+                           MOVE UR-Password     TO WS-Password(WS-Number-Users)
+                           MOVE UR-Failed-Count TO WS-Failed-Count(WS-Number-Users)
+                           MOVE UR-Locked       TO WS-Locked(WS-Number-Users)
+                           MOVE UR-Last-Login   TO WS-Last-Login(WS-Number-Users)
                    END-READ
                END-PERFORM
                CLOSE UsersFile.
@@ -311,8 +423,11 @@
                *> Loop through all users in the user table
                PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > WS-Number-Users
                    *> Copy username and password from table to record fields
-                   MOVE WS-Username(COUNTER) TO UR-Username
-                   MOVE WS-Password(COUNTER) TO UR-Password
+                   MOVE WS-Username(COUNTER)     TO UR-Username
+                   MOVE WS-Password(COUNTER)     TO UR-Password
+                   MOVE WS-Failed-Count(COUNTER) TO UR-Failed-Count
+                   MOVE WS-Locked(COUNTER)       TO UR-Locked
+                   MOVE WS-Last-Login(COUNTER)   TO UR-Last-Login
                    *> Write the user record to the file
                    WRITE UserRecord
                END-PERFORM
@@ -328,7 +443,7 @@
            END-IF
            MOVE 0 TO WS-Number-Profiles
            MOVE "N" TO WS-EOF-Flag
-           PERFORM UNTIL WS-Number-Profiles = 5 OR EOF
+           PERFORM UNTIL WS-Number-Profiles = MAX-ACCOUNTS OR EOF
                READ ProfilesFile INTO ProfileRecord
                    AT END SET EOF TO TRUE
                    NOT AT END
@@ -385,7 +500,7 @@
            END-IF
            MOVE 0 TO WS-Number-Connections
            MOVE "N" TO WS-EOF-Flag
-           PERFORM UNTIL WS-Number-Connections = 20 OR EOF
+           PERFORM UNTIL WS-Number-Connections = MAX-CONN-SLOTS OR EOF
                READ ConnectionsFile INTO ConnectionRecord
                    AT END SET EOF TO TRUE
                    NOT AT END
@@ -420,7 +535,7 @@
 
            MOVE 0 TO WS-Number-Active-Conns
            MOVE "N" TO WS-EOF-Flag
-           PERFORM UNTIL WS-Number-Active-Conns = 20 OR EOF
+           PERFORM UNTIL WS-Number-Active-Conns = MAX-CONN-SLOTS OR EOF
                READ ActiveConnsFile INTO ActiveConnRecord
                    AT END SET EOF TO TRUE
                    NOT AT END
@@ -454,7 +569,7 @@
 
            MOVE 0 TO WS-Number-Jobs
            MOVE "N" TO WS-EOF-Flag
-           PERFORM UNTIL WS-Number-Jobs = 3 OR EOF
+           PERFORM UNTIL WS-Number-Jobs = MAX-JOBS OR EOF
                READ JobsFile INTO JobRecord
                    AT END SET EOF TO TRUE
                    NOT AT END
@@ -465,6 +580,7 @@
                        MOVE JR-Emp-Name  TO JB-Emp-Name(WS-Number-Jobs)
                        MOVE JR-Location  TO JB-Location(WS-Number-Jobs)
                        MOVE JR-Salary    TO JB-Salary(WS-Number-Jobs)
+                       MOVE JR-Poster-User TO JB-Poster-User(WS-Number-Jobs)
                        *> Make sure each Id is unique
                        IF JR-ID > WS-Max-Job-ID
                        MOVE JR-ID TO WS-Max-Job-ID
@@ -483,6 +599,7 @@
                MOVE JB-Emp-Name(COUNTER)   TO JR-Emp-Name
                MOVE JB-Location(COUNTER)   TO JR-Location
                MOVE JB-Salary(COUNTER)     TO JR-Salary
+               MOVE JB-Poster-User(COUNTER) TO JR-Poster-User
                WRITE JobRecord
            END-PERFORM
            CLOSE JobsFile.
@@ -516,7 +633,7 @@
                EVALUATE TRUE
                    WHEN InputRecord = "Log In"
                        PERFORM LOGIN
-                   WHEN InputRecord = "Create New Account" AND WS-Number-Users = 5
+                   WHEN InputRecord = "Create New Account" AND WS-Number-Users = MAX-ACCOUNTS
                        MOVE "All permitted accounts have been created, please come back later" TO WS-Line
                        PERFORM OUTPUT-LINE
                        *> Clear input to avoid looping
@@ -541,6 +658,8 @@
                        PERFORM SAVE-ACTIVE-CONNS
                        PERFORM SAVE-JOBS
                        PERFORM SAVE-APPLICATIONS
+                       PERFORM SAVE-RESUME-LINES
+                       PERFORM END-OF-DAY-REPORT
                        CLOSE InputFile
                        CLOSE OutputFile
                        STOP RUN
@@ -550,41 +669,66 @@
                 END-READ.
 
            LOGIN.
-               *> Repeat until the user successfully logs in
+               *> Repeat until the user successfully logs in, or backs
+               *> out with "0"/a blank username -- without this out, a
+               *> locked account would otherwise loop here for the rest
+               *> of the run with no way back to MAIN-MENU
                 PERFORM UNTIL Logged-In
-                   MOVE "Please enter your username:" TO WS-Line
+                   MOVE "Please enter your username (or 0 to cancel):" TO WS-Line
                    PERFORM OUTPUT-LINE
 
                    PERFORM READ-INPUT
                    MOVE InputRecord TO Input-Username
 
+                   IF Input-Username = "0" OR Input-Username = SPACES
+                       MOVE "Login cancelled." TO WS-Line
+                       PERFORM OUTPUT-LINE
+                       EXIT PERFORM
+                   END-IF
+
                    MOVE "Please enter your password:" TO WS-Line
                    PERFORM OUTPUT-LINE
 
                    PERFORM READ-INPUT
                    MOVE InputRecord TO Input-Password
 
-                   *> Initialize count to 1
+                   *> Find the account by username
+                   MOVE 0 TO WS-Found-Index
                    MOVE 1 TO COUNTER
-                   *> Search for matching username and password in user table
                    PERFORM UNTIL COUNTER > WS-Number-Users
                        IF Input-Username = WS-Username(COUNTER)
-                          AND Input-Password = WS-Password(COUNTER)
-                           MOVE "You have successfully logged in." TO WS-Line
-                           PERFORM OUTPUT-LINE
-                           MOVE "Y" TO WS-Logged-In
-                           MOVE Input-Username TO WS-Current-Username
-                           PERFORM LOGGED-IN-MENU
+                           MOVE COUNTER TO WS-Found-Index
                            EXIT PERFORM
                        END-IF
-
-                       *> Move to next user in table
                        ADD 1 TO COUNTER
                    END-PERFORM
 
-                   IF NOT Logged-In
-                       MOVE "Incorrect username/password, please try again" TO WS-Line
+                   IF WS-Found-Index > 0 AND User-Locked(WS-Found-Index)
+                       MOVE "This account is locked due to too many failed login attempts." TO WS-Line
                        PERFORM OUTPUT-LINE
+                   ELSE
+                       IF WS-Found-Index > 0
+                          AND Input-Password = WS-Password(WS-Found-Index)
+                           MOVE 0 TO WS-Failed-Count(WS-Found-Index)
+                           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-Last-Login(WS-Found-Index)
+                           PERFORM SAVE-USERS
+
+                           MOVE "You have successfully logged in." TO WS-Line
+                           PERFORM OUTPUT-LINE
+                           MOVE "Y" TO WS-Logged-In
+                           MOVE Input-Username TO WS-Current-Username
+                           PERFORM LOGGED-IN-MENU
+                       ELSE
+                           IF WS-Found-Index > 0
+                               ADD 1 TO WS-Failed-Count(WS-Found-Index)
+                               IF WS-Failed-Count(WS-Found-Index) >= MAX-LOGIN-ATTEMPTS
+                                   MOVE "Y" TO WS-Locked(WS-Found-Index)
+                               END-IF
+                               PERFORM SAVE-USERS
+                           END-IF
+                           MOVE "Incorrect username/password, please try again" TO WS-Line
+                           PERFORM OUTPUT-LINE
+                       END-IF
                    END-IF
                 END-PERFORM.
 
@@ -638,6 +782,10 @@
                    ADD 1 TO WS-Number-Users
                    MOVE Input-Username TO WS-Username(WS-Number-Users)
                    MOVE Input-Password TO WS-Password(WS-Number-Users)
+
+                   *> Checkpoint immediately so a new account survives a
+                   *> mid-session abort, not only a clean EOF
+                   PERFORM SAVE-USERS
                END-IF.
 
            VALIDATE-PASSWORD.
@@ -786,20 +934,27 @@
            PERFORM READ-INPUT
            EVALUATE InputRecord
                WHEN "Accept"
-                   ADD 1 TO WS-Number-Active-Conns
-                   MOVE CN-From-Username(COUNTER)
-                       TO AC-User1(WS-Number-Active-Conns)
-                   MOVE CN-To-Username(COUNTER)
-                       TO AC-User2(WS-Number-Active-Conns)
+                   IF WS-Number-Active-Conns < MAX-CONN-SLOTS
+                       ADD 1 TO WS-Number-Active-Conns
+                       MOVE CN-From-Username(COUNTER)
+                           TO AC-User1(WS-Number-Active-Conns)
+                       MOVE CN-To-Username(COUNTER)
+                           TO AC-User2(WS-Number-Active-Conns)
 
-                   MOVE "ACCEPTED" TO CN-Status(COUNTER)
-                   MOVE SPACES TO WS-Line
-                   STRING "Connection request from " DELIMITED BY SIZE
-                          FUNCTION TRIM(CN-From-Username(COUNTER))
-                          " accepted!" DELIMITED BY SIZE
-                     INTO WS-Line
-                   END-STRING
-                   PERFORM OUTPUT-LINE
+                       MOVE "ACCEPTED" TO CN-Status(COUNTER)
+                       MOVE SPACES TO WS-Line
+                       STRING "Connection request from " DELIMITED BY SIZE
+                              FUNCTION TRIM(CN-From-Username(COUNTER))
+                              " accepted!" DELIMITED BY SIZE
+                         INTO WS-Line
+                       END-STRING
+                       PERFORM OUTPUT-LINE
+                       PERFORM SAVE-CONNECTIONS
+                       PERFORM SAVE-ACTIVE-CONNS
+                   ELSE
+                       MOVE "Connection storage limit reached." TO WS-Line
+                       PERFORM OUTPUT-LINE
+                   END-IF
 
                WHEN "Reject"
                    MOVE "REJECTED" TO CN-Status(COUNTER)
@@ -810,6 +965,7 @@
                      INTO WS-Line
                    END-STRING
                    PERFORM OUTPUT-LINE
+                   PERFORM SAVE-CONNECTIONS
 
                WHEN OTHER
                    MOVE "Invalid choice. Request ignored." TO WS-Line
@@ -844,7 +1000,7 @@
        CREATE-OR-EDIT-PROFILE.
            PERFORM FIND-PROFILE-INDEX
            IF WS-Found-Index = 0
-               IF WS-Number-Profiles < 5
+               IF WS-Number-Profiles < MAX-ACCOUNTS
                    ADD 1 TO WS-Number-Profiles
                    MOVE WS-Number-Profiles TO WS-Found-Index
                    MOVE WS-Current-Username TO PF-Username(WS-Found-Index)
@@ -1172,6 +1328,8 @@
            END-PERFORM
 
 
+           PERFORM SAVE-PROFILES
+
            MOVE "Profile saved successfully!" TO WS-Line
            PERFORM OUTPUT-LINE.
 
@@ -1416,24 +1574,27 @@
            PERFORM OUTPUT-LINE.
 
        FIND-SOMEONE-YOU-KNOW.
-           *> Prompt for full name (required)
+           *> Prompt for a name or partial name (required)
            MOVE SPACES TO WS-Search-FullName
            PERFORM UNTIL WS-Search-FullName NOT = SPACES
-               MOVE "Enter the full name of the person you are looking for:" TO WS-Line
+               MOVE "Enter the full or partial name of the person you are looking for:" TO WS-Line
                PERFORM OUTPUT-LINE
                PERFORM READ-INPUT
                MOVE InputRecord TO WS-Search-FullName
                MOVE FUNCTION TRIM(WS-Search-FullName TRAILING) TO WS-Search-FullName
                IF WS-Search-FullName = SPACES
-                   MOVE "Full name is required. Please try again." TO WS-Line
+                   MOVE "A name is required. Please try again." TO WS-Line
                    PERFORM OUTPUT-LINE
                END-IF
            END-PERFORM
+           MOVE FUNCTION UPPER-CASE(WS-Search-FullName) TO WS-Search-Upper
 
-           *> Search exact full-name match across profiles
+           *> Case-insensitive substring match against "First Last" across
+           *> every profile; every hit is collected, not just the first
+           MOVE 0 TO WS-Hit-Count
            MOVE 0 TO WS-Display-Index
            MOVE 1 TO COUNTER
-           PERFORM UNTIL COUNTER > WS-Number-Profiles OR WS-Display-Index > 0
+           PERFORM UNTIL COUNTER > WS-Number-Profiles
                MOVE SPACES TO WS-FullName-Build
                STRING
                    FUNCTION TRIM(PF-FirstName(COUNTER) TRAILING) DELIMITED BY SIZE
@@ -1441,19 +1602,66 @@
                    FUNCTION TRIM(PF-LastName(COUNTER) TRAILING)  DELIMITED BY SIZE
                  INTO WS-FullName-Build
                END-STRING
-
-               IF WS-FullName-Build = WS-Search-FullName
-                   MOVE COUNTER TO WS-Display-Index
-               ELSE
-                   ADD 1 TO COUNTER
+               MOVE FUNCTION UPPER-CASE(WS-FullName-Build) TO WS-Haystack-Upper
+
+               MOVE 0 TO WS-Match-Count
+               INSPECT WS-Haystack-Upper TALLYING WS-Match-Count
+                   FOR ALL WS-Search-Upper(1:FUNCTION LENGTH(FUNCTION TRIM(WS-Search-Upper)))
+               IF WS-Match-Count > 0
+                   ADD 1 TO WS-Hit-Count
+                   MOVE COUNTER TO WS-Hit-Index(WS-Hit-Count)
                END-IF
+               ADD 1 TO COUNTER
            END-PERFORM
 
-           IF WS-Display-Index > 0
-               PERFORM VIEW-PROFILE-BY-INDEX
-               PERFORM SHOW-CONNECTION-OPTIONS
+           EVALUATE WS-Hit-Count
+               WHEN 0
+                   MOVE "No one by that name could be found." TO WS-Line
+                   PERFORM OUTPUT-LINE
+               WHEN 1
+                   MOVE WS-Hit-Index(1) TO WS-Display-Index
+                   PERFORM VIEW-PROFILE-BY-INDEX
+                   PERFORM SHOW-CONNECTION-OPTIONS
+               WHEN OTHER
+                   PERFORM LIST-SEARCH-HITS
+                   IF WS-Display-Index > 0
+                       PERFORM VIEW-PROFILE-BY-INDEX
+                       PERFORM SHOW-CONNECTION-OPTIONS
+                   END-IF
+           END-EVALUATE.
+
+       LIST-SEARCH-HITS.
+           *> Several profiles matched the search text -- show a numbered
+           *> list and let the caller pick one
+           MOVE "Multiple matches found:" TO WS-Line
+           PERFORM OUTPUT-LINE
+           MOVE 1 TO COUNTER
+           PERFORM UNTIL COUNTER > WS-Hit-Count
+               MOVE COUNTER TO WS-Idx-3dig
+               MOVE SPACES TO WS-Line
+               STRING
+                   FUNCTION TRIM(WS-Idx-3dig)                           DELIMITED BY SIZE
+                   ". "                                                 DELIMITED BY SIZE
+                   FUNCTION TRIM(PF-FirstName(WS-Hit-Index(COUNTER)) TRAILING) DELIMITED BY SIZE
+                   " "                                                  DELIMITED BY SIZE
+                   FUNCTION TRIM(PF-LastName(WS-Hit-Index(COUNTER)) TRAILING)  DELIMITED BY SIZE
+                 INTO WS-Line
+               END-STRING
+               PERFORM OUTPUT-LINE
+               ADD 1 TO COUNTER
+           END-PERFORM
+
+           MOVE "Enter the number of the person you mean (0 to cancel):" TO WS-Line
+           PERFORM OUTPUT-LINE
+           PERFORM READ-INPUT
+           MOVE 0 TO WS-Hit-Choice
+           MOVE FUNCTION NUMVAL (InputRecord) TO WS-Hit-Choice
+
+           IF WS-Hit-Choice >= 1 AND WS-Hit-Choice <= WS-Hit-Count
+               MOVE WS-Hit-Index(WS-Hit-Choice) TO WS-Display-Index
            ELSE
-               MOVE "No one by that name could be found." TO WS-Line
+               MOVE 0 TO WS-Display-Index
+               MOVE "No selection made." TO WS-Line
                PERFORM OUTPUT-LINE
            END-IF.
 
@@ -1528,7 +1736,7 @@
 
            *> If valid, add the connection request
            IF Connection-Valid
-               IF WS-Number-Connections < 20
+               IF WS-Number-Connections < MAX-CONN-SLOTS
                    ADD 1 TO WS-Number-Connections
                    MOVE WS-Current-Username TO CN-From-Username(WS-Number-Connections)
                    MOVE PF-Username(WS-Display-Index) TO CN-To-Username(WS-Number-Connections)
@@ -1542,6 +1750,7 @@
                      INTO WS-Line
                    END-STRING
                    PERFORM OUTPUT-LINE
+                   PERFORM SAVE-CONNECTIONS
                ELSE
                    MOVE "Connection storage limit reached." TO WS-Line
                    PERFORM OUTPUT-LINE
@@ -1585,7 +1794,9 @@
                PERFORM READ-INPUT
 
                EVALUATE InputRecord
-                   WHEN "Write resume" WHEN "Mock interview tips"
+                   WHEN "Write resume"
+                       PERFORM BUILD-RESUME
+                   WHEN "Mock interview tips"
                    WHEN "Recommended certifications" WHEN "Volunteer opportunities"
                    WHEN "Data Analysis"
                        MOVE "This skill is under construction." TO WS-Line
@@ -1598,6 +1809,178 @@
                END-EVALUATE
            END-PERFORM.
 
+       *> Load every saved resume line (all students) into WS-Resume-Line-Table
+       LOAD-RESUME-LINES.
+           IF Resume-Lines-Loaded
+               EXIT PARAGRAPH
+           END-IF
+           MOVE "00" TO WS-Resume-Status
+           OPEN INPUT ResumeFile
+           IF WS-Resume-Status = "35"
+               *> File missing -- create it empty, then reopen for input
+               OPEN OUTPUT ResumeFile
+               CLOSE ResumeFile
+               OPEN INPUT ResumeFile
+           END-IF
+
+           MOVE 0 TO WS-Number-Resume-Lines
+           MOVE "N" TO WS-EOF-Flag
+           PERFORM UNTIL WS-Number-Resume-Lines = MAX-RESUME-LINES OR EOF
+               READ ResumeFile INTO ResumeRecord
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-Number-Resume-Lines
+                       MOVE RR-Username TO RL-Username(WS-Number-Resume-Lines)
+                       MOVE RR-Text     TO RL-Text(WS-Number-Resume-Lines)
+               END-READ
+           END-PERFORM
+           CLOSE ResumeFile
+           MOVE "N" TO WS-EOF-Flag
+           MOVE "Y" TO WS-Resume-Lines-Loaded.
+
+       *> Persist every saved resume line (all students) back to the file
+       SAVE-RESUME-LINES.
+           OPEN OUTPUT ResumeFile
+           MOVE 1 TO COUNTER
+           PERFORM UNTIL COUNTER > WS-Number-Resume-Lines
+               MOVE RL-Username(COUNTER) TO RR-Username
+               MOVE RL-Text(COUNTER)     TO RR-Text
+               WRITE ResumeRecord
+               ADD 1 TO COUNTER
+           END-PERFORM
+           CLOSE ResumeFile.
+
+       *> Drop every line belonging to the current user from
+       *> WS-Resume-Line-Table, compacting the table in place, so
+       *> BUILD-RESUME can lay down a fresh copy without disturbing
+       *> any other student's saved resume lines
+       REMOVE-RESUME-LINES-FOR-USER.
+           MOVE 0 TO WS-Resume-Compact-Idx
+           MOVE 1 TO COUNTER
+           PERFORM UNTIL COUNTER > WS-Number-Resume-Lines
+               IF RL-Username(COUNTER) NOT = WS-Current-Username
+                   ADD 1 TO WS-Resume-Compact-Idx
+                   MOVE RL-Username(COUNTER) TO RL-Username(WS-Resume-Compact-Idx)
+                   MOVE RL-Text(COUNTER)     TO RL-Text(WS-Resume-Compact-Idx)
+               END-IF
+               ADD 1 TO COUNTER
+           END-PERFORM
+           MOVE WS-Resume-Compact-Idx TO WS-Number-Resume-Lines.
+
+       *> Build a formatted resume from the caller's saved profile (work
+       *> experience + education) and write it to InCollege-Resume.txt,
+       *> replacing only that caller's own entry so other students'
+       *> saved resumes are left untouched
+       BUILD-RESUME.
+           PERFORM FIND-PROFILE-INDEX
+           IF WS-Found-Index = 0
+               MOVE "You need to create a profile before you can write a resume." TO WS-Line
+               PERFORM OUTPUT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM LOAD-RESUME-LINES
+           PERFORM REMOVE-RESUME-LINES-FOR-USER
+
+           MOVE SPACES TO WS-Line
+           STRING
+               FUNCTION TRIM(PF-FirstName(WS-Found-Index) TRAILING) DELIMITED BY SIZE
+               " "                                                  DELIMITED BY SIZE
+               FUNCTION TRIM(PF-LastName(WS-Found-Index) TRAILING)  DELIMITED BY SIZE
+             INTO WS-Line
+           END-STRING
+           PERFORM WRITE-RESUME-LINE
+
+           MOVE SPACES TO WS-Line
+           STRING
+               FUNCTION TRIM(PF-University(WS-Found-Index) TRAILING) DELIMITED BY SIZE
+               " -- "                                                 DELIMITED BY SIZE
+               FUNCTION TRIM(PF-Major(WS-Found-Index) TRAILING)       DELIMITED BY SIZE
+               " ("                                                   DELIMITED BY SIZE
+               PF-GradYear(WS-Found-Index)                            DELIMITED BY SIZE
+               ")"                                                    DELIMITED BY SIZE
+             INTO WS-Line
+           END-STRING
+           PERFORM WRITE-RESUME-LINE
+
+           MOVE SPACES TO WS-Line
+           PERFORM WRITE-RESUME-LINE
+
+           IF PF-About(WS-Found-Index) NOT = SPACES
+               MOVE "SUMMARY" TO WS-Line
+               PERFORM WRITE-RESUME-LINE
+               MOVE FUNCTION TRIM(PF-About(WS-Found-Index) TRAILING) TO WS-Line
+               PERFORM WRITE-RESUME-LINE
+               MOVE SPACES TO WS-Line
+               PERFORM WRITE-RESUME-LINE
+           END-IF
+
+           IF PF-Exp-Count(WS-Found-Index) > 0
+               MOVE "EXPERIENCE" TO WS-Line
+               PERFORM WRITE-RESUME-LINE
+
+               MOVE 1 TO COUNTER
+               PERFORM UNTIL COUNTER > PF-Exp-Count(WS-Found-Index)
+                   MOVE SPACES TO WS-Line
+                   STRING
+                       FUNCTION TRIM(PF-Exp-Title(WS-Found-Index, COUNTER) TRAILING) DELIMITED BY SIZE
+                       " -- "                                                         DELIMITED BY SIZE
+                       FUNCTION TRIM(PF-Exp-Company(WS-Found-Index, COUNTER) TRAILING) DELIMITED BY SIZE
+                       " ("                                                           DELIMITED BY SIZE
+                       FUNCTION TRIM(PF-Exp-Dates(WS-Found-Index, COUNTER) TRAILING)  DELIMITED BY SIZE
+                       ")"                                                            DELIMITED BY SIZE
+                     INTO WS-Line
+                   END-STRING
+                   PERFORM WRITE-RESUME-LINE
+
+                   IF PF-Exp-Desc(WS-Found-Index, COUNTER) NOT = SPACES
+                       MOVE FUNCTION TRIM(PF-Exp-Desc(WS-Found-Index, COUNTER) TRAILING) TO WS-Line
+                       PERFORM WRITE-RESUME-LINE
+                   END-IF
+                   ADD 1 TO COUNTER
+               END-PERFORM
+               MOVE SPACES TO WS-Line
+               PERFORM WRITE-RESUME-LINE
+           END-IF
+
+           IF PF-Edu-Count(WS-Found-Index) > 0
+               MOVE "EDUCATION" TO WS-Line
+               PERFORM WRITE-RESUME-LINE
+
+               MOVE 1 TO COUNTER
+               PERFORM UNTIL COUNTER > PF-Edu-Count(WS-Found-Index)
+                   MOVE SPACES TO WS-Line
+                   STRING
+                       FUNCTION TRIM(PF-Edu-Degree(WS-Found-Index, COUNTER) TRAILING)     DELIMITED BY SIZE
+                       " -- "                                                             DELIMITED BY SIZE
+                       FUNCTION TRIM(PF-Edu-University(WS-Found-Index, COUNTER) TRAILING) DELIMITED BY SIZE
+                       " ("                                                               DELIMITED BY SIZE
+                       FUNCTION TRIM(PF-Edu-Years(WS-Found-Index, COUNTER) TRAILING)      DELIMITED BY SIZE
+                       ")"                                                                DELIMITED BY SIZE
+                     INTO WS-Line
+                   END-STRING
+                   PERFORM WRITE-RESUME-LINE
+                   ADD 1 TO COUNTER
+               END-PERFORM
+           END-IF
+
+           PERFORM SAVE-RESUME-LINES
+
+           MOVE "Your resume has been saved to InCollege-Resume.txt." TO WS-Line
+           PERFORM OUTPUT-LINE.
+
+       *> Helper for BUILD-RESUME: append WS-Line to the caller's new
+       *> resume lines in WS-Resume-Line-Table and echo it through
+       *> OUTPUT-LINE, same as every other interactive paragraph, so
+       *> the resume text also lands in InCollege-Output.txt
+       WRITE-RESUME-LINE.
+           IF WS-Number-Resume-Lines < MAX-RESUME-LINES
+               ADD 1 TO WS-Number-Resume-Lines
+               MOVE WS-Current-Username TO RL-Username(WS-Number-Resume-Lines)
+               MOVE WS-Line TO RL-Text(WS-Number-Resume-Lines)
+           END-IF
+           PERFORM OUTPUT-LINE.
+
        VIEW-MY-NETWORK.
            MOVE "--- Your Network ---" TO WS-Line
            PERFORM OUTPUT-LINE
@@ -1668,7 +2051,9 @@
                PERFORM OUTPUT-LINE
                MOVE "3. View My Applications" TO WS-Line
                PERFORM OUTPUT-LINE
-               MOVE "4. Back to Main Menu" TO WS-Line
+               MOVE "4. View Applicants to My Postings" TO WS-Line
+               PERFORM OUTPUT-LINE
+               MOVE "5. Back to Main Menu" TO WS-Line
                PERFORM OUTPUT-LINE
                MOVE "Enter your choice:" TO WS-Line
                PERFORM OUTPUT-LINE
@@ -1682,7 +2067,9 @@
                        PERFORM BROWSE-JOBS
                    WHEN "3. View My Applications"
                        PERFORM VIEW-MY-APPLICATIONS
-                   WHEN "4. Back to Main Menu"
+                   WHEN "4. View Applicants to My Postings"
+                       PERFORM VIEW-MY-APPLICANTS
+                   WHEN "5. Back to Main Menu"
                        EXIT PERFORM
                    WHEN OTHER
                        MOVE "Invalid choice. Please try again." TO WS-Line
@@ -1781,6 +2168,7 @@
            MOVE SPACES TO JB-Salary(WS-Found-Index)
            MOVE WS-INPUT-TRIM(1:30) TO JB-Salary(WS-Found-Index)
            MOVE WS-Current-Username TO JB-Poster-User(WS-Number-Jobs)
+           PERFORM SAVE-JOBS
            MOVE "Job posted successfully!" TO WS-Line
            PERFORM OUTPUT-LINE.
 
@@ -1843,33 +2231,44 @@
        BROWSE-JOBS.
            PERFORM LOAD-APPLICATIONS
 
+           MOVE "Filter by keyword/location/salary (blank shows every posting):" TO WS-Line
+           PERFORM OUTPUT-LINE
+           PERFORM READ-INPUT
+           MOVE InputRecord TO WS-Job-Filter
+           MOVE FUNCTION TRIM(WS-Job-Filter TRAILING) TO WS-Job-Filter
+           PERFORM APPLY-JOB-FILTER
+
            PERFORM UNTIL EOF-Input
                MOVE STR-BROWSE-HDR TO WS-Line
                PERFORM OUTPUT-LINE
 
-               IF WS-Number-Jobs = 0
-                   MOVE "No job postings are currently available." TO WS-Line
+               IF WS-Job-Filter-Count = 0
+                   IF WS-Job-Filter = SPACES
+                       MOVE "No job postings are currently available." TO WS-Line
+                   ELSE
+                       MOVE "No postings match that filter." TO WS-Line
+                   END-IF
                    PERFORM OUTPUT-LINE
                    MOVE "-----------------------------" TO WS-Line
                    PERFORM OUTPUT-LINE
                    EXIT PERFORM
                END-IF
 
-               *> List jobs with 1-based numbering
+               *> List the filtered jobs with 1-based numbering
            MOVE 1 TO COUNTER
-           PERFORM UNTIL COUNTER > WS-Number-Jobs
-               MOVE COUNTER            TO WS-Idx-3dig
-               MOVE JB-ID(COUNTER)     TO WS-JobID-3dig
+           PERFORM UNTIL COUNTER > WS-Job-Filter-Count
+               MOVE COUNTER TO WS-Idx-3dig
+               MOVE JB-ID(WS-Job-Filter-Index(COUNTER)) TO WS-JobID-3dig
 
                MOVE SPACES TO WS-Line
                STRING
                    FUNCTION TRIM(WS-Idx-3dig)          DELIMITED BY SIZE
                    ". "                                DELIMITED BY SIZE
-                   FUNCTION TRIM(JB-Title(COUNTER))    DELIMITED BY SIZE
+                   FUNCTION TRIM(JB-Title(WS-Job-Filter-Index(COUNTER)))    DELIMITED BY SIZE
                    " at "                              DELIMITED BY SIZE
-                   FUNCTION TRIM(JB-Emp-Name(COUNTER)) DELIMITED BY SIZE
+                   FUNCTION TRIM(JB-Emp-Name(WS-Job-Filter-Index(COUNTER))) DELIMITED BY SIZE
                    " ("                                DELIMITED BY SIZE
-                   FUNCTION TRIM(JB-Location(COUNTER)) DELIMITED BY SIZE
+                   FUNCTION TRIM(JB-Location(WS-Job-Filter-Index(COUNTER))) DELIMITED BY SIZE
                    ") [ID: "                           DELIMITED BY SIZE
                    FUNCTION TRIM(WS-JobID-3dig)        DELIMITED BY SIZE
                    "]"                                 DELIMITED BY SIZE
@@ -1894,8 +2293,8 @@
                IF WS-Tmp-Num = 0
                    EXIT PERFORM
                ELSE
-                   IF WS-Tmp-Num >= 1 AND WS-Tmp-Num <= WS-Number-Jobs
-                       MOVE WS-Tmp-Num TO WS-Selected-Job-Index
+                   IF WS-Tmp-Num >= 1 AND WS-Tmp-Num <= WS-Job-Filter-Count
+                       MOVE WS-Job-Filter-Index(WS-Tmp-Num) TO WS-Selected-Job-Index
                        PERFORM DISPLAY-JOB-DETAILS
                    ELSE
                        MOVE "Invalid selection." TO WS-Line
@@ -1905,6 +2304,47 @@
            END-PERFORM
            .
 
+       *> Build WS-Job-Filter-Table from WS-Job-Filter: every job whose
+       *> title, description, location, or salary contains the filter
+       *> text (case-insensitive). A blank filter matches every job, in
+       *> load order, same as before filtering existed.
+       APPLY-JOB-FILTER.
+           MOVE 0 TO WS-Job-Filter-Count
+           IF WS-Job-Filter = SPACES
+               MOVE 1 TO COUNTER
+               PERFORM UNTIL COUNTER > WS-Number-Jobs
+                   ADD 1 TO WS-Job-Filter-Count
+                   MOVE COUNTER TO WS-Job-Filter-Index(WS-Job-Filter-Count)
+                   ADD 1 TO COUNTER
+               END-PERFORM
+           ELSE
+               MOVE FUNCTION UPPER-CASE(WS-Job-Filter) TO WS-Job-Filter-Upper
+               MOVE 1 TO COUNTER
+               PERFORM UNTIL COUNTER > WS-Number-Jobs
+                   MOVE SPACES TO WS-Job-Haystack-Build
+                   STRING
+                       FUNCTION TRIM(JB-Title(COUNTER))    DELIMITED BY SIZE
+                       " "                                 DELIMITED BY SIZE
+                       FUNCTION TRIM(JB-Desc(COUNTER))     DELIMITED BY SIZE
+                       " "                                 DELIMITED BY SIZE
+                       FUNCTION TRIM(JB-Location(COUNTER)) DELIMITED BY SIZE
+                       " "                                 DELIMITED BY SIZE
+                       FUNCTION TRIM(JB-Salary(COUNTER))   DELIMITED BY SIZE
+                     INTO WS-Job-Haystack-Build
+                   END-STRING
+                   MOVE FUNCTION UPPER-CASE(WS-Job-Haystack-Build) TO WS-Job-Haystack-Upper
+
+                   MOVE 0 TO WS-Match-Count
+                   INSPECT WS-Job-Haystack-Upper TALLYING WS-Match-Count
+                       FOR ALL WS-Job-Filter-Upper(1:FUNCTION LENGTH(FUNCTION TRIM(WS-Job-Filter-Upper)))
+                   IF WS-Match-Count > 0
+                       ADD 1 TO WS-Job-Filter-Count
+                       MOVE COUNTER TO WS-Job-Filter-Index(WS-Job-Filter-Count)
+                   END-IF
+                   ADD 1 TO COUNTER
+               END-PERFORM
+           END-IF.
+
        *> Show details for selected job and allow Apply/Back
        DISPLAY-JOB-DETAILS.
            MOVE STR-DETAILS-HDR TO WS-Line
@@ -1990,6 +2430,7 @@
            ADD 1 TO WS-Number-Applications
            MOVE WS-Current-Username            TO AP-Username(WS-Number-Applications)
            MOVE JB-ID(WS-Selected-Job-Index)   TO AP-JobID(WS-Number-Applications)
+           PERFORM SAVE-APPLICATIONS
 
            *> Confirmation message (spec format)
            STRING
@@ -2083,3 +2524,214 @@
            MOVE "------------------------------" TO WS-Line
            PERFORM OUTPUT-LINE
            .
+
+       *> List, for every job posting made by the current user, every
+       *> applicant who applied to it
+       VIEW-MY-APPLICANTS.
+           PERFORM LOAD-APPLICATIONS
+
+           MOVE "--- Applicants to My Postings ---" TO WS-Line
+           PERFORM OUTPUT-LINE
+
+           MOVE "N" TO WS-Has-Pending
+
+           MOVE 1 TO COUNTER
+           PERFORM UNTIL COUNTER > WS-Number-Jobs
+               IF JB-Poster-User(COUNTER) = WS-Current-Username
+                   PERFORM LIST-APPLICANTS-FOR-JOB
+               END-IF
+               ADD 1 TO COUNTER
+           END-PERFORM
+
+           IF NOT Has-Pending
+               MOVE "No applicants yet for your postings." TO WS-Line
+               PERFORM OUTPUT-LINE
+           END-IF
+
+           MOVE "------------------------------" TO WS-Line
+           PERFORM OUTPUT-LINE
+           .
+
+       *> Helper for VIEW-MY-APPLICANTS: print every applicant who
+       *> applied to the job at JB-*(COUNTER); called with COUNTER
+       *> holding the current job's index
+       LIST-APPLICANTS-FOR-JOB.
+           MOVE 1 TO WS-Tmp-Num
+           PERFORM UNTIL WS-Tmp-Num > WS-Number-Applications
+               IF AP-JobID(WS-Tmp-Num) = JB-ID(COUNTER)
+                   MOVE "Y" TO WS-Has-Pending
+
+                   MOVE SPACES TO WS-Line
+                   STRING "Job Title: "
+                          FUNCTION TRIM(JB-Title(COUNTER)) DELIMITED BY SIZE
+                     INTO WS-Line
+                   END-STRING
+                   PERFORM OUTPUT-LINE
+
+                   MOVE SPACES TO WS-Line
+                   STRING "Applicant: "
+                          FUNCTION TRIM(AP-Username(WS-Tmp-Num)) DELIMITED BY SIZE
+                     INTO WS-Line
+                   END-STRING
+                   PERFORM OUTPUT-LINE
+
+                   *> Look up the applicant's profile to show a name, if one exists
+                   MOVE 1 TO WS-Profile-Search-Idx
+                   PERFORM UNTIL WS-Profile-Search-Idx > WS-Number-Profiles
+                       IF PF-Username(WS-Profile-Search-Idx) = AP-Username(WS-Tmp-Num)
+                           MOVE SPACES TO WS-Line
+                           STRING "Name: "
+                                  FUNCTION TRIM(PF-FirstName(WS-Profile-Search-Idx) TRAILING) DELIMITED BY SIZE
+                                  " "                                                         DELIMITED BY SIZE
+                                  FUNCTION TRIM(PF-LastName(WS-Profile-Search-Idx) TRAILING)  DELIMITED BY SIZE
+                             INTO WS-Line
+                           END-STRING
+                           PERFORM OUTPUT-LINE
+                           EXIT PERFORM
+                       END-IF
+                       ADD 1 TO WS-Profile-Search-Idx
+                   END-PERFORM
+
+                   MOVE "---" TO WS-Line
+                   PERFORM OUTPUT-LINE
+               END-IF
+               ADD 1 TO WS-Tmp-Num
+           END-PERFORM
+           .
+
+       *> Batch step run at shutdown, after all data files have been
+       *> checkpointed: write a same-day operations summary across all
+       *> six data files to InCollege-DailyReport.txt
+       END-OF-DAY-REPORT.
+           OPEN OUTPUT ReportFile
+
+           MOVE SPACES TO WS-Line
+           STRING "InCollege Daily Operations Report -- "
+                  FUNCTION CURRENT-DATE(1:8) DELIMITED BY SIZE
+             INTO WS-Line
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+           MOVE "==============================================" TO WS-Line
+           PERFORM WRITE-REPORT-LINE
+
+           *> New user accounts created this run (total on file now,
+           *> less the count already on file when this run started)
+           SUBTRACT WS-Rpt-Users-At-Start FROM WS-Number-Users
+               GIVING WS-Rpt-New-Users
+           MOVE SPACES TO WS-Line
+           STRING "New Users: " WS-Rpt-New-Users DELIMITED BY SIZE
+             INTO WS-Line
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           *> Profiles complete (has at least one experience and one
+           *> education entry) vs. partial (profile exists but missing
+           *> one or both)
+           MOVE 0 TO WS-Rpt-Complete-Profiles
+           MOVE 0 TO WS-Rpt-Partial-Profiles
+           MOVE 1 TO COUNTER
+           PERFORM UNTIL COUNTER > WS-Number-Profiles
+               IF PF-Exp-Count(COUNTER) > 0 AND PF-Edu-Count(COUNTER) > 0
+                   ADD 1 TO WS-Rpt-Complete-Profiles
+               ELSE
+                   ADD 1 TO WS-Rpt-Partial-Profiles
+               END-IF
+               ADD 1 TO COUNTER
+           END-PERFORM
+
+           MOVE SPACES TO WS-Line
+           STRING "Profiles Complete: " WS-Rpt-Complete-Profiles DELIMITED BY SIZE
+             INTO WS-Line
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-Line
+           STRING "Profiles Partial: " WS-Rpt-Partial-Profiles DELIMITED BY SIZE
+             INTO WS-Line
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           *> Open postings grouped by employer
+           MOVE "Open Postings by Employer:" TO WS-Line
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 0 TO WS-Rpt-Emp-Count
+           MOVE 1 TO COUNTER
+           PERFORM UNTIL COUNTER > WS-Number-Jobs
+               PERFORM TALLY-JOB-BY-EMPLOYER
+               ADD 1 TO COUNTER
+           END-PERFORM
+
+           MOVE 1 TO COUNTER
+           PERFORM UNTIL COUNTER > WS-Rpt-Emp-Count
+               MOVE SPACES TO WS-Line
+               STRING "  "
+                      FUNCTION TRIM(WS-Rpt-Emp-Name(COUNTER)) DELIMITED BY SIZE
+                      ": "                                    DELIMITED BY SIZE
+                      WS-Rpt-Emp-Postings(COUNTER)             DELIMITED BY SIZE
+                 INTO WS-Line
+               END-STRING
+               PERFORM WRITE-REPORT-LINE
+               ADD 1 TO COUNTER
+           END-PERFORM
+
+           *> Applications received per job
+           MOVE "Applications per Job:" TO WS-Line
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE 1 TO COUNTER
+           PERFORM UNTIL COUNTER > WS-Number-Jobs
+               MOVE 0 TO WS-Rpt-App-Count
+               MOVE 1 TO WS-Tmp-Num
+               PERFORM UNTIL WS-Tmp-Num > WS-Number-Applications
+                   IF AP-JobID(WS-Tmp-Num) = JB-ID(COUNTER)
+                       ADD 1 TO WS-Rpt-App-Count
+                   END-IF
+                   ADD 1 TO WS-Tmp-Num
+               END-PERFORM
+
+               MOVE SPACES TO WS-Line
+               STRING "  "
+                      FUNCTION TRIM(JB-Title(COUNTER)) DELIMITED BY SIZE
+                      ": "                               DELIMITED BY SIZE
+                      WS-Rpt-App-Count                    DELIMITED BY SIZE
+                 INTO WS-Line
+               END-STRING
+               PERFORM WRITE-REPORT-LINE
+               ADD 1 TO COUNTER
+           END-PERFORM
+
+           MOVE "==============================================" TO WS-Line
+           PERFORM WRITE-REPORT-LINE
+
+           CLOSE ReportFile
+           .
+
+       *> Helper for END-OF-DAY-REPORT: fold the job at JB-*(COUNTER)
+       *> into the per-employer posting-count table, adding a new
+       *> employer row the first time that name is seen
+       TALLY-JOB-BY-EMPLOYER.
+           MOVE "N" TO WS-Rpt-Emp-Found
+           MOVE 1 TO WS-Rpt-Emp-Idx
+           PERFORM UNTIL WS-Rpt-Emp-Idx > WS-Rpt-Emp-Count
+               IF WS-Rpt-Emp-Name(WS-Rpt-Emp-Idx) = JB-Emp-Name(COUNTER)
+                   ADD 1 TO WS-Rpt-Emp-Postings(WS-Rpt-Emp-Idx)
+                   MOVE "Y" TO WS-Rpt-Emp-Found
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-Rpt-Emp-Idx
+           END-PERFORM
+
+           IF NOT Rpt-Emp-Found
+               ADD 1 TO WS-Rpt-Emp-Count
+               MOVE JB-Emp-Name(COUNTER) TO WS-Rpt-Emp-Name(WS-Rpt-Emp-Count)
+               MOVE 1 TO WS-Rpt-Emp-Postings(WS-Rpt-Emp-Count)
+           END-IF
+           .
+
+       *> Helper for END-OF-DAY-REPORT: write WS-Line to the report
+       *> file and echo it to the screen, same pattern as OUTPUT-LINE
+       WRITE-REPORT-LINE.
+           MOVE WS-Line TO ReportRecord
+           DISPLAY WS-Line
+           WRITE ReportRecord.
